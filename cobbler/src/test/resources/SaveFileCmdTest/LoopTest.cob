@@ -1,16 +1,261 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LoopTest.
-       AUTHOR. Joshua Horvath.
-       DATE-WRITTEN. March 18, 2021
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 IndexValue PIC 9(1) VALUE 0.
-       PROCEDURE DIVISION. 
-
-       MainParagraph.
-	      PERFORM TheAdd WITH TEST AFTER UNTIL IndexValue >5.
-	      STOP RUN.
-       TheAdd.
-	      DISPLAY "Index value is " IndexValue.
-	      ADD 1 TO IndexValue.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. LoopTest.
+000300 AUTHOR. Joshua Horvath.
+000400 INSTALLATION. COBBLER BATCH SYSTEMS.
+000500 DATE-WRITTEN. March 18, 2021
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JAH  ADDED CHECKPOINT/RESTART SUPPORT. THE INDEX
+001000*                    VALUE COMPLETED SO FAR IS WRITTEN TO A
+001100*                    CHECKPOINT FILE EACH PASS, AND A RESTARTED
+001200*                    RUN PICKS UP FROM THE LAST CHECKPOINT
+001300*                    INSTEAD OF STARTING OVER AT THE STARTING
+001400*                    VALUE.
+001500*   2026-08-09  JAH  REPLACED THE SYSOUT DISPLAY OF EACH INDEX
+001600*                    VALUE WITH A PRINTED REPORT FILE - A HEADER
+001700*                    LINE, ONE DETAIL LINE PER ITERATION, AND A
+001800*                    TRAILER LINE SHOWING THE FINAL COUNT.
+001900*   2026-08-09  JAH  CONVERTED TO A SUBPROGRAM SO THE BATCHDRV
+002000*                    CONTROL PROGRAM CAN CALL IT AS THE LOOP
+002100*                    STEP OF THE JOB STREAM. THE UPPER BOUND
+002200*                    THAT USED TO BE THE HARDCODED LITERAL ">5"
+002300*                    IS NOW PASSED IN THROUGH LINKAGE, AND A
+002400*                    CONDITION CODE IS RETURNED TO THE CALLER.
+002500*   2026-08-09  JAH  APPENDS ONE RECORD TO THE SHARED AUDIT
+002600*                    TRAIL FILE AFTER EVERY ITERATION, ALONGSIDE
+002700*                    MATHTEST'S AUDIT RECORDS.
+002800*   2026-08-09  JAH  ADDED LS-START-VALUE SO A FRESH RUN'S
+002900*                    STARTING INDEX, NOT JUST ITS UPPER BOUND,
+003000*                    COMES FROM THE CALLER'S CONTROL CARD.
+003100*                    WIDENED INDEXVALUE TO PIC 9(05) TO MATCH
+003200*                    THE UPPER BOUND'S WIDTH, ADDED SIZE ERROR
+003300*                    CHECKING TO ITS INCREMENT, AND SWITCHED THE
+003400*                    LOOP TO TEST BEFORE INSTEAD OF AFTER, SINCE
+003500*                    A RESTARTED RUN CAN NOW BEGIN ALREADY AT OR
+003600*                    PAST THE UPPER BOUND.
+003700*   2026-08-09  JAH  A CLEAN FINISH NOW EMPTIES THE CHECKPOINT
+003800*                    FILE INSTEAD OF LEAVING THE LAST RUN'S INDEX
+003900*                    ON IT - A CATALOGED CHECKPOINT FROM A PRIOR
+004000*                    SUCCESSFUL RUN WAS BEING PICKED UP BY THE
+004100*                    NEXT FRESH RUN AS IF IT WERE A RESTART.
+004200*                    ALSO, AN INDEX VALUE OVERFLOW NOW RETURNS A
+004300*                    BAD CONDITION CODE TO THE CALLER INSTEAD OF
+004400*                    THE SAME 0 A CLEAN RUN RETURNS.
+004500*   2026-08-09  JAH  MOVED THE AUDIT RECORD WRITE AHEAD OF THE
+004600*                    INDEX VALUE INCREMENT, ALONGSIDE THE DETAIL
+004700*                    LINE AND CHECKPOINT WRITES - IT WAS LOGGING
+004800*                    THE NEXT PASS'S INDEX VALUE INSTEAD OF THE
+004900*                    ONE JUST TALLIED. ALSO ADDED
+005000*                    WS-INDEX-OVERFLOW TO THE LOOP'S UNTIL TEST
+005100*                    DIRECTLY, SINCE THE
+005200*                    99999 THE OVERFLOW GUARD FORCES INDEXVALUE TO
+005300*                    CAN ITSELF BE A LEGITIMATE UPPER BOUND, WHICH
+005400*                    WOULD OTHERWISE LEAVE THE LOOP UNABLE TO
+005500*                    END.
+005600*****************************************************************
+005700 ENVIRONMENT DIVISION.
+005800 INPUT-OUTPUT SECTION.
+005900 FILE-CONTROL.
+006000     SELECT LOOP-CHECKPOINT-FILE ASSIGN TO "LOOPCKPT"
+006100         ORGANIZATION IS LINE SEQUENTIAL
+006200         FILE STATUS IS WS-CKPT-FILE-STATUS.
+006300
+006400     SELECT LOOP-REPORT-FILE ASSIGN TO "LOOPRPT"
+006500         ORGANIZATION IS LINE SEQUENTIAL.
+006600
+006700     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+006800         ORGANIZATION IS LINE SEQUENTIAL.
+006900
+007000 DATA DIVISION.
+007100 FILE SECTION.
+007200 FD  LOOP-CHECKPOINT-FILE.
+007300     COPY LOOPCKPT.
+007400
+007500 FD  LOOP-REPORT-FILE.
+007600     COPY LOOPRPT.
+007700
+007800 FD  AUDIT-TRAIL-FILE.
+007900     COPY AUDITREC.
+008000
+008100 WORKING-STORAGE SECTION.
+008200 01  IndexValue PIC 9(05) VALUE 0.
+008300
+008400 01  WS-CKPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+008500     88  WS-CKPT-FILE-OK         VALUE '00'.
+008600     88  WS-CKPT-FILE-NOT-FOUND  VALUE '35'.
+008700
+008800 01  WS-LOOP-SWITCHES.
+008900     05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE 'N'.
+009000         88  WS-INDEX-OVERFLOW   VALUE 'Y'.
+009100
+009200 01  WS-ITERATION-COUNT          PIC 9(05) VALUE 0.
+009300 01  WS-RUN-DATE                 PIC X(10).
+009400 01  WS-AUDIT-DATE               PIC X(08).
+009500 01  WS-AUDIT-TIME               PIC X(08).
+009600
+009700 LINKAGE SECTION.
+009800 01  LS-START-VALUE              PIC 9(05).
+009900 01  LS-UPPER-BOUND-VALUE        PIC 9(05).
+010000 01  LS-LOOPTEST-RETURN-CODE     PIC 9(02).
+010100
+010200 PROCEDURE DIVISION USING LS-START-VALUE
+010300     LS-UPPER-BOUND-VALUE
+010400     LS-LOOPTEST-RETURN-CODE.
+010500*****************************************************************
+010600* 0000-MAINLINE - RESTORE ANY CHECKPOINTED PROGRESS, RUN THE
+010700* REMAINDER OF THE LOOP, PRINT THE TRAILER, AND STOP.
+010800*****************************************************************
+010900 0000-MAINLINE.
+011000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011100
+011200     PERFORM 2000-TALLY-ITERATION THRU 2000-EXIT
+011300         WITH TEST BEFORE UNTIL IndexValue > LS-UPPER-BOUND-VALUE
+011400             OR WS-INDEX-OVERFLOW
+011500
+011600     PERFORM 3000-TERMINATE THRU 3000-EXIT
+011700
+011800     GOBACK.
+011900
+012000*****************************************************************
+012100* 1000-INITIALIZE - READ THE CHECKPOINT FILE, IF ONE EXISTS, AND
+012200* RESUME FROM THE INDEX VALUE FOLLOWING THE LAST ONE COMPLETED.
+012300* A MISSING CHECKPOINT FILE MEANS THIS IS A FRESH RUN, SO
+012400* INDEXVALUE STARTS AT THE CALLER'S STARTING VALUE. ALSO OPENS
+012500* THE REPORT FILE AND WRITES ITS HEADER LINE.
+012600*****************************************************************
+012700 1000-INITIALIZE.
+012800     MOVE LS-START-VALUE TO IndexValue
+012900
+013000     OPEN INPUT LOOP-CHECKPOINT-FILE
+013100     IF WS-CKPT-FILE-OK
+013200         READ LOOP-CHECKPOINT-FILE
+013300             AT END
+013400                 CONTINUE
+013500         END-READ
+013600         IF WS-CKPT-FILE-OK
+013700             MOVE LC-LAST-INDEX-VALUE TO IndexValue
+013800             ADD 1 TO IndexValue
+013900         END-IF
+014000         CLOSE LOOP-CHECKPOINT-FILE
+014100     END-IF
+014200
+014300     OPEN OUTPUT LOOP-REPORT-FILE
+014400     OPEN EXTEND AUDIT-TRAIL-FILE
+014500     PERFORM 1050-WRITE-REPORT-HEADER THRU 1050-EXIT.
+014600 1000-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000* 1050-WRITE-REPORT-HEADER - WRITE THE REPORT TITLE, RUN DATE,
+015100* AND PROGRAM-ID AS THE FIRST LINE OF THE REPORT.
+015200*****************************************************************
+015300 1050-WRITE-REPORT-HEADER.
+015400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+015500
+015600     MOVE WS-RUN-DATE TO LH-RUN-DATE
+015700     WRITE LOOP-REPORT-HEADER.
+015800 1050-EXIT.
+015900     EXIT.
+016000
+016100*****************************************************************
+016200* 2000-TALLY-ITERATION - PRINT THE CURRENT INDEX VALUE,
+016300* CHECKPOINT IT, AND ADVANCE TO THE NEXT INDEX VALUE.
+016400*****************************************************************
+016500 2000-TALLY-ITERATION.
+016600     PERFORM 2600-WRITE-DETAIL-LINE THRU 2600-EXIT
+016700
+016800     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+016900
+017000     ADD 1 TO WS-ITERATION-COUNT
+017100     PERFORM 2700-WRITE-AUDIT-RECORD THRU 2700-EXIT
+017200     ADD 1 TO IndexValue
+017300         ON SIZE ERROR
+017400             DISPLAY "INDEX VALUE OVERFLOW - LOOP TERMINATED"
+017500             SET WS-INDEX-OVERFLOW TO TRUE
+017600             MOVE 99999 TO IndexValue
+017700     END-ADD.
+017800 2000-EXIT.
+017900     EXIT.
+018000
+018100*****************************************************************
+018200* 2500-WRITE-CHECKPOINT - PERSIST THE INDEX VALUE JUST COMPLETED
+018300* SO A RESTARTED RUN CAN RESUME FROM HERE INSTEAD OF FROM ZERO.
+018400*****************************************************************
+018500 2500-WRITE-CHECKPOINT.
+018600     OPEN OUTPUT LOOP-CHECKPOINT-FILE
+018700
+018800     MOVE IndexValue TO LC-LAST-INDEX-VALUE
+018900     WRITE LOOP-CHECKPOINT-RECORD
+019000
+019100     CLOSE LOOP-CHECKPOINT-FILE.
+019200 2500-EXIT.
+019300     EXIT.
+019400
+019500*****************************************************************
+019600* 2600-WRITE-DETAIL-LINE - WRITE ONE REPORT LINE SHOWING THE
+019700* CURRENT INDEX VALUE.
+019800*****************************************************************
+019900 2600-WRITE-DETAIL-LINE.
+020000     MOVE IndexValue TO LD-INDEX-VALUE
+020100     WRITE LOOP-REPORT-DETAIL.
+020200 2600-EXIT.
+020300     EXIT.
+020400
+020500*****************************************************************
+020600* 2700-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO THE SHARED AUDIT
+020700* TRAIL FILE FOR THE ITERATION JUST COMPLETED.
+020800*****************************************************************
+020900 2700-WRITE-AUDIT-RECORD.
+021000     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+021100     ACCEPT WS-AUDIT-TIME FROM TIME
+021200
+021300     STRING WS-AUDIT-DATE DELIMITED BY SIZE
+021400            WS-AUDIT-TIME DELIMITED BY SIZE
+021500         INTO AT-TIMESTAMP
+021600     END-STRING
+021700
+021800     MOVE 'LOOPTEST'        TO AT-PROGRAM-ID
+021900     MOVE IndexValue        TO AT-INPUT-VALUE-1
+022000     MOVE ZERO              TO AT-INPUT-VALUE-2
+022100     MOVE WS-ITERATION-COUNT TO AT-COMPUTED-RESULT
+022200     MOVE 0                 TO AT-RETURN-CODE
+022300     WRITE AUDIT-TRAIL-RECORD.
+022400 2700-EXIT.
+022500     EXIT.
+022600
+022700*****************************************************************
+022800* 3000-TERMINATE - WRITE THE TRAILER LINE, CLOSE THE REPORT AND
+022900* AUDIT TRAIL FILES, CLEAR THE CHECKPOINT NOW THAT THE RUN HAS
+023000* REACHED ITS END, AND RETURN A CONDITION CODE TO THE CALLER.
+023100*****************************************************************
+023200 3000-TERMINATE.
+023300     MOVE WS-ITERATION-COUNT TO LT-FINAL-COUNT
+023400     WRITE LOOP-REPORT-TRAILER
+023500
+023600     CLOSE LOOP-REPORT-FILE
+023700     CLOSE AUDIT-TRAIL-FILE
+023800
+023900     PERFORM 3050-CLEAR-CHECKPOINT THRU 3050-EXIT
+024000
+024100     IF WS-INDEX-OVERFLOW
+024200         MOVE 4 TO LS-LOOPTEST-RETURN-CODE
+024300     ELSE
+024400         MOVE 0 TO LS-LOOPTEST-RETURN-CODE
+024500     END-IF.
+024600 3000-EXIT.
+024700     EXIT.
+024800
+024900*****************************************************************
+025000* 3050-CLEAR-CHECKPOINT - EMPTY THE CHECKPOINT FILE NOW THAT THIS
+025100* RUN HAS REACHED ITS END, SO THE NEXT INVOCATION FINDS NO
+025200* CHECKPOINT AND STARTS A FRESH RUN INSTEAD OF MISTAKING A PRIOR
+025300* SUCCESSFUL RUN'S LEFTOVER CHECKPOINT FOR ONE TO RESTART FROM.
+025400* ONLY A RUN THAT ABENDS BEFORE REACHING THIS PARAGRAPH LEAVES A
+025500* CHECKPOINT BEHIND FOR THE NEXT RUN TO RESUME FROM.
+025600*****************************************************************
+025700 3050-CLEAR-CHECKPOINT.
+025800     OPEN OUTPUT LOOP-CHECKPOINT-FILE
+025900     CLOSE LOOP-CHECKPOINT-FILE.
+026000 3050-EXIT.
+026100     EXIT.
