@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* LOOPCKPT.CPY
+000300* LOOP CHECKPOINT RECORD - HOLDS THE LAST INDEX VALUE COMPLETED
+000400* BY LOOPTEST SO A RESTARTED RUN CAN PICK UP WHERE IT LEFT OFF.
+000500*
+000600* MODIFICATION HISTORY
+000700*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+000800*   2026-08-09  JAH  WIDENED LC-LAST-INDEX-VALUE FROM PIC 9(01)
+000900*                    TO PIC 9(05) TO MATCH THE WIDTH OF THE LOOP
+001000*                    CONTROL CARD'S UPPER BOUND - A SINGLE DIGIT
+001100*                    COULD NOT HOLD A CHECKPOINTED INDEX ONCE
+001200*                    THE UPPER BOUND WAS MADE CONFIGURABLE.
+001300*****************************************************************
+001400 01  LOOP-CHECKPOINT-RECORD.
+001500     05  LC-LAST-INDEX-VALUE     PIC 9(05).
+001600     05  FILLER                  PIC X(16).
