@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200* MATHMSTR.CPY
+000300* MATH OPERAND MASTER RECORD - HOLDS THE OPERAND PAIR FOR ONE
+000400* TRANSACTION ID. MATHTEST LOOKS UP EACH TRANSACTION'S OPERANDS
+000500* ON THIS FILE BY A RANDOM READ KEYED ON MM-TRANS-ID, INSTEAD OF
+000600* CARRYING THE OPERANDS ON THE TRANSACTION RECORD ITSELF.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  MATH-OPERAND-MASTER-RECORD.
+001200     05  MM-TRANS-ID             PIC 9(05).
+001300     05  MM-NUMBER1              PIC S9(05).
+001400     05  MM-NUMBER2              PIC S9(05).
+001500     05  FILLER                  PIC X(10).
