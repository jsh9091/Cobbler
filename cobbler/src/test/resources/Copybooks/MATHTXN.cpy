@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* MATHTXN.CPY
+000300* MATH TRANSACTION RECORD - ONE OPERATION REQUEST PER RECORD,
+000400* READ SEQUENTIALLY BY MATHTEST. THE OPERAND PAIR ITSELF IS NOT
+000500* CARRIED HERE - IT IS LOOKED UP ON THE OPERAND MASTER FILE BY
+000600* MT-TRANS-ID.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+001000*   2026-08-09  JAH  DROPPED MT-NUMBER1/MT-NUMBER2 IN FAVOR OF
+001100*                    MT-TRANS-ID, A KEY USED TO LOOK UP THE
+001200*                    OPERAND PAIR ON THE NEW OPERAND MASTER FILE.
+001300*****************************************************************
+001400 01  MATH-TRANSACTION-RECORD.
+001500     05  MT-TRANS-ID             PIC 9(05).
+001600     05  MT-OPERATION-CODE       PIC X(01).
+001700         88  MT-OP-ADD           VALUE 'A'.
+001800         88  MT-OP-SUBTRACT      VALUE 'S'.
+001900         88  MT-OP-MULTIPLY      VALUE 'M'.
+002000         88  MT-OP-DIVIDE        VALUE 'D'.
+002100         88  MT-OP-POWER         VALUE 'P'.
+002200     05  FILLER                  PIC X(24).
