@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200* MATHEXC.CPY
+000300* MATH EXCEPTION RECORD - WRITTEN TO THE EXCEPTIONS REPORT BY
+000400* MATHTEST WHENEVER A TRANSACTION CANNOT BE SAFELY CALCULATED
+000500* (ARITHMETIC OVERFLOW, ZERO DIVISOR, AND SO ON).
+000600*
+000700* MODIFICATION HISTORY
+000800*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+000900*   2026-08-09  JAH  ADDED THE INVALID-OPERATION REASON CODE
+001000*                    FOR TRANSACTIONS CARRYING AN OPERATION
+001100*                    CODE THE DISPATCH LOGIC DOES NOT RECOGNIZE.
+001200*   2026-08-09  JAH  ADDED THE TRANS-NOT-FOUND REASON CODE FOR
+001300*                    A TRANSACTION ID THAT HAS NO MATCHING
+001400*                    RECORD ON THE OPERAND MASTER FILE.
+001500*****************************************************************
+001600 01  MATH-EXCEPTION-RECORD.
+001700     05  ME-NUMBER1              PIC S9(05).
+001800     05  ME-NUMBER2              PIC S9(05).
+001900     05  ME-OPERATION-CODE       PIC X(01).
+002000     05  ME-REASON-CODE          PIC X(02).
+002100         88  ME-SIZE-ERROR       VALUE 'SE'.
+002200         88  ME-ZERO-DIVISOR     VALUE 'ZD'.
+002300         88  ME-INVALID-OPERATION VALUE 'IC'.
+002400         88  ME-TRANS-NOT-FOUND  VALUE 'NF'.
+002500     05  ME-REASON-TEXT          PIC X(40).
