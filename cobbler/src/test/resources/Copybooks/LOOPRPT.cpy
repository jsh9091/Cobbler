@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200* LOOPRPT.CPY
+000300* LOOP REPORT RECORD LAYOUTS - HEADER, DETAIL, AND TRAILER LINES
+000400* WRITTEN BY LOOPTEST TO ITS PRINTED ITERATION REPORT. ALL THREE
+000500* SHARE THE SAME RECORD AREA UNDER LOOP-REPORT-FILE.
+000600*
+000700* MODIFICATION HISTORY
+000800*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+000900*****************************************************************
+001000 01  LOOP-REPORT-HEADER.
+001100     05  LH-TITLE                PIC X(25)
+001200         VALUE 'LOOPTEST ITERATION REPORT'.
+001300     05  FILLER                  PIC X(05) VALUE SPACES.
+001400     05  LH-RUN-DATE-LABEL       PIC X(10) VALUE 'RUN DATE: '.
+001500     05  LH-RUN-DATE             PIC X(10).
+001600     05  FILLER                  PIC X(05) VALUE SPACES.
+001700     05  LH-PROGRAM-LABEL        PIC X(12) VALUE 'PROGRAM-ID: '.
+001800     05  LH-PROGRAM-ID           PIC X(08) VALUE 'LOOPTEST'.
+001900
+002000 01  LOOP-REPORT-DETAIL.
+002100     05  FILLER                  PIC X(05) VALUE SPACES.
+002200     05  LD-LABEL                PIC X(16) VALUE 'INDEX VALUE IS'.
+002300     05  LD-INDEX-VALUE          PIC ZZZZ9.
+002400     05  FILLER                  PIC X(30) VALUE SPACES.
+002500
+002600 01  LOOP-REPORT-TRAILER.
+002700     05  FILLER                  PIC X(05) VALUE SPACES.
+002800     05  LT-LABEL                PIC X(23)
+002900         VALUE 'FINAL ITERATION COUNT:'.
+003000     05  LT-FINAL-COUNT          PIC ZZZZ9.
+003100     05  FILLER                  PIC X(30) VALUE SPACES.
