@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* LOOPCTL.CPY
+000300* LOOP CONTROL CARD - CARRIES THE STARTING VALUE AND UPPER BOUND
+000400* FOR LOOPTEST'S ITERATION LOOP SO BOTH CAN BE CHANGED WITHOUT
+000500* RECOMPILING EITHER LOOPTEST OR THE PROGRAM THAT DRIVES IT.
+000600*
+000700* MODIFICATION HISTORY
+000800*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+000900*   2026-08-09  JAH  ADDED LC-START-VALUE. A FRESH RUN (NO
+001000*                    CHECKPOINT ON FILE) NOW STARTS AT THIS
+001100*                    VALUE INSTEAD OF A HARDCODED ZERO. A
+001200*                    RESTARTED RUN STILL RESUMES FROM ITS
+001300*                    CHECKPOINT, REGARDLESS OF THIS VALUE.
+001400*****************************************************************
+001500 01  LOOP-CONTROL-RECORD.
+001600     05  LC-START-VALUE          PIC 9(05).
+001700     05  LC-UPPER-BOUND          PIC 9(05).
+001800     05  FILLER                  PIC X(15).
