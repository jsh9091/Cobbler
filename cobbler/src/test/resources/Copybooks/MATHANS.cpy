@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* MATHANS.CPY
+000300* MATH ANSWER RECORD - ONE COMPUTED RESULT LINE WRITTEN TO THE
+000400* ANSWER FILE FOR EACH TRANSACTION PROCESSED BY MATHTEST.
+000500*
+000600* MODIFICATION HISTORY
+000700*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+000800*****************************************************************
+000900 01  MATH-ANSWER-RECORD.
+001000     05  MA-NUMBER1              PIC S9(05).
+001100     05  MA-OPERATION-CODE       PIC X(01).
+001200     05  MA-NUMBER2              PIC S9(05).
+001300     05  MA-THE-ANSWER           PIC S9(05)V99.
+001400     05  FILLER                  PIC X(20).
