@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200* AUDITREC.CPY
+000300* AUDIT TRAIL RECORD - APPENDED TO THE SHARED AUDIT TRAIL FILE
+000400* BY BOTH MATHTEST AND LOOPTEST, ONE RECORD PER TRANSACTION OR
+000500* LOOP ITERATION, SO THE TWO PROGRAMS' ACTIVITY CAN BE
+000600* RECONSTRUCTED FROM A SINGLE FILE IN TIMESTAMP ORDER.
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JAH  ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  AUDIT-TRAIL-RECORD.
+001200     05  AT-TIMESTAMP            PIC X(16).
+001300     05  FILLER                  PIC X(01) VALUE SPACE.
+001400     05  AT-PROGRAM-ID           PIC X(08).
+001500     05  FILLER                  PIC X(01) VALUE SPACE.
+001600     05  AT-INPUT-VALUE-1        PIC S9(07)V99.
+001700     05  FILLER                  PIC X(01) VALUE SPACE.
+001800     05  AT-INPUT-VALUE-2        PIC S9(07)V99.
+001900     05  FILLER                  PIC X(01) VALUE SPACE.
+002000     05  AT-COMPUTED-RESULT      PIC S9(07)V99.
+002100     05  FILLER                  PIC X(01) VALUE SPACE.
+002200     05  AT-RETURN-CODE          PIC 9(02).
