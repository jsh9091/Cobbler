@@ -0,0 +1,70 @@
+//BATCHDRV JOB (ACCTNO),'COBBLER BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//* BATCHDRV - RUNS THE MATHTEST/LOOPTEST JOB STREAM.
+//*
+//* STEP010 RUNS THE BATCHDRV CONTROL PROGRAM, WHICH CALLS
+//* MATHTEST AND THEN, ONLY IF MATHTEST RETURNED A GOOD CONDITION
+//* CODE, CALLS LOOPTEST. THE WORSE OF THE TWO SUBPROGRAM RETURN
+//* CODES IS PROPAGATED TO THE STEP'S RETURN-CODE.
+//*
+//* STEP020 IS A FOLLOW-ON REPORT-DISTRIBUTION STEP THAT ONLY
+//* RUNS WHEN STEP010 CAME BACK CLEAN (RETURN CODE UNDER 4, THE
+//* ONLY BAD RETURN CODE EITHER SUBPROGRAM EVER SETS), SO A FAILING
+//* JOB STREAM DOES NOT DISTRIBUTE A BAD REPORT.
+//*
+//* LOOPCTL SUPPLIES THE UPPER BOUND FOR LOOPTEST'S ITERATION LOOP -
+//* CHANGE ITS CONTENTS TO RESIZE THE LOOP WITHOUT A RECOMPILE.
+//*
+//* OPERMSTR IS THE INDEXED OPERAND MASTER FILE MATHTEST READS
+//* RANDOMLY, KEYED BY TRANSACTION ID, TO FIND EACH TRANSACTION'S
+//* OPERAND PAIR.
+//*
+//* MODIFICATION HISTORY
+//*   2026-08-09  JAH  ORIGINAL JCL.
+//*   2026-08-09  JAH  ADDED THE LOOPCTL DD FOR THE LOOP CONTROL
+//*                    CARD, AND AUDITTRL FOR THE SHARED AUDIT
+//*                    TRAIL FILE WRITTEN BY BOTH SUBPROGRAMS.
+//*   2026-08-09  JAH  ADDED THE OPERMSTR DD FOR THE INDEXED OPERAND
+//*                    MASTER FILE MATHTEST NOW LOOKS UP OPERANDS ON.
+//*   2026-08-09  JAH  CORRECTED STEP020'S COND TEST - IT WAS
+//*                    BYPASSING THE STEP ON A CLEAN RETURN CODE AND
+//*                    RUNNING IT ON A BAD ONE, BACKWARDS FROM WHAT
+//*                    THE STEP'S OWN COMMENT SAYS. NOW BYPASSES ONLY
+//*                    WHEN STEP010'S RETURN CODE IS 8 OR HIGHER.
+//*   2026-08-09  JAH  LOWERED STEP020'S COND THRESHOLD FROM 8 TO 4 -
+//*                    NEITHER SUBPROGRAM EVER RETURNS 8 OR HIGHER,
+//*                    ONLY 0 OR 4, SO THE OLD THRESHOLD COULD NEVER
+//*                    BYPASS THE STEP AND A FAILED MATH STEP (WHICH
+//*                    LEAVES LOOPRPT NEVER CREATED) STILL LET
+//*                    STEP020 RUN AND FAIL LOOKING FOR IT.
+//*   2026-08-09  JAH  RENAMED THE TRANSACTION, ANSWER, AND EXCEPTION
+//*                    DD STATEMENTS TO TRANFILE, ANSWERFL, AND
+//*                    EXCPFILE - THEY WERE CARRYING THE DATASETS'
+//*                    QUALIFIER NAMES INSTEAD OF THE DDNAMES
+//*                    MATHTEST'S SELECT CLAUSES ACTUALLY ASSIGN TO,
+//*                    SO STEP010 COULD NOT LOCATE ANY OF THE THREE
+//*                    AT RUN TIME.
+//*****************************************************************
+//STEP010  EXEC PGM=BATCHDRV
+//STEPLIB  DD DSN=COBBLER.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=COBBLER.BATCH.MATHTXN,DISP=SHR
+//OPERMSTR DD DSN=COBBLER.BATCH.OPERMSTR,DISP=SHR
+//ANSWERFL DD DSN=COBBLER.BATCH.MATHANS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXCPFILE DD DSN=COBBLER.BATCH.MATHEXC,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LOOPCTL  DD DSN=COBBLER.BATCH.LOOPCTL,DISP=SHR
+//LOOPCKPT DD DSN=COBBLER.BATCH.LOOPCKPT,DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA
+//LOOPRPT  DD DSN=COBBLER.BATCH.LOOPRPT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITTRL DD DSN=COBBLER.BATCH.AUDITTRL,DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,GE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=COBBLER.BATCH.LOOPRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
