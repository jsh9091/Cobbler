@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BatchDriver.
+000300 AUTHOR. Joshua Horvath.
+000400 INSTALLATION. COBBLER BATCH SYSTEMS.
+000500 DATE-WRITTEN. 2026-08-09
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JAH  ORIGINAL PROGRAM. CALLS MATHTEST AND
+001000*                    LOOPTEST AS SEQUENTIAL STEPS OF ONE JOB
+001100*                    STREAM. LOOPTEST ONLY RUNS IF MATHTEST
+001200*                    COMES BACK CLEAN, SO A FAILED MATH STEP
+001300*                    CANNOT LEAVE LOOPTEST WORKING AGAINST
+001400*                    BAD DATA.
+001500*   2026-08-09  JAH  READS THE LOOP CONTROL CARD AHEAD OF THE
+001600*                    LOOP STEP SO THE STARTING VALUE AND UPPER
+001700*                    BOUND PASSED TO LOOPTEST THROUGH LINKAGE
+001800*                    COME FROM THE CONTROL FILE INSTEAD OF FIXED
+001900*                    LITERALS. A MISSING CONTROL FILE LEAVES THE
+002000*                    BUILT-IN DEFAULTS OF 0 AND 5 IN EFFECT.
+002100*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT LOOP-CONTROL-FILE ASSIGN TO "LOOPCTL"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS WS-LOOPCTL-FILE-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  LOOP-CONTROL-FILE.
+003200     COPY LOOPCTL.
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-MATHTEST-RETURN-CODE     PIC 9(02) VALUE 0.
+003600 01  WS-LOOPTEST-START-VALUE     PIC 9(05) VALUE 0.
+003700 01  WS-LOOPTEST-UPPER-BOUND     PIC 9(05) VALUE 5.
+003800 01  WS-LOOPTEST-RETURN-CODE     PIC 9(02) VALUE 0.
+003900
+004000 01  WS-MATHTEST-BAD-THRESHOLD   PIC 9(02) VALUE 4.
+004100
+004200 01  WS-LOOPCTL-FILE-STATUS      PIC X(02) VALUE SPACES.
+004300     88  WS-LOOPCTL-FILE-OK      VALUE '00'.
+004400     88  WS-LOOPCTL-FILE-NOT-FOUND VALUE '35'.
+004500
+004600 PROCEDURE DIVISION.
+004700*****************************************************************
+004800* 0000-MAINLINE - RUN THE MATH STEP, THEN THE LOOP STEP ONLY IF
+004900* THE MATH STEP DID NOT COME BACK WITH A FAILING RETURN CODE.
+005000*****************************************************************
+005100 0000-MAINLINE.
+005200     PERFORM 1000-RUN-MATH-STEP THRU 1000-EXIT
+005300
+005400     IF WS-MATHTEST-RETURN-CODE < WS-MATHTEST-BAD-THRESHOLD
+005500         PERFORM 2000-RUN-LOOP-STEP THRU 2000-EXIT
+005600     ELSE
+005700         DISPLAY "MATHTEST STEP FAILED - LOOPTEST STEP BYPASSED"
+005800     END-IF
+005900
+006000     PERFORM 3000-SET-JOB-RETURN-CODE THRU 3000-EXIT
+006100
+006200     STOP RUN.
+006300
+006400*****************************************************************
+006500* 1000-RUN-MATH-STEP - CALL MATHTEST AS THE MATH STEP OF THE JOB.
+006600*****************************************************************
+006700 1000-RUN-MATH-STEP.
+006800     CALL "MathTest" USING WS-MATHTEST-RETURN-CODE
+006900     END-CALL.
+007000 1000-EXIT.
+007100     EXIT.
+007200
+007300*****************************************************************
+007400* 1500-READ-LOOP-CONTROL - READ THE LOOP CONTROL CARD, IF ONE IS
+007500* PRESENT, AND USE ITS UPPER BOUND IN PLACE OF THE BUILT-IN
+007600* DEFAULT.
+007700*****************************************************************
+007800 1500-READ-LOOP-CONTROL.
+007900     OPEN INPUT LOOP-CONTROL-FILE
+008000     IF WS-LOOPCTL-FILE-OK
+008100         READ LOOP-CONTROL-FILE
+008200             AT END
+008300                 CONTINUE
+008400         END-READ
+008500         IF WS-LOOPCTL-FILE-OK
+008600             MOVE LC-START-VALUE TO WS-LOOPTEST-START-VALUE
+008700             MOVE LC-UPPER-BOUND TO WS-LOOPTEST-UPPER-BOUND
+008800         END-IF
+008900         CLOSE LOOP-CONTROL-FILE
+009000     END-IF.
+009100 1500-EXIT.
+009200     EXIT.
+009300
+009400*****************************************************************
+009500* 2000-RUN-LOOP-STEP - CALL LOOPTEST AS THE LOOP STEP OF THE JOB,
+009600* PASSING THE UPPER BOUND THROUGH LINKAGE INSTEAD OF LOOPTEST
+009700* HARDCODING IT.
+009800*****************************************************************
+009900 2000-RUN-LOOP-STEP.
+010000     PERFORM 1500-READ-LOOP-CONTROL THRU 1500-EXIT
+010100
+010200     CALL "LoopTest" USING WS-LOOPTEST-START-VALUE
+010300         WS-LOOPTEST-UPPER-BOUND
+010400         WS-LOOPTEST-RETURN-CODE
+010500     END-CALL.
+010600 2000-EXIT.
+010700     EXIT.
+010800
+010900*****************************************************************
+011000* 3000-SET-JOB-RETURN-CODE - PROPAGATE THE WORSE OF THE TWO STEP
+011100* RETURN CODES TO THE JOB'S RETURN-CODE SPECIAL REGISTER SO THE
+011200* JCL CAN TEST IT WITH COND.
+011300*****************************************************************
+011400 3000-SET-JOB-RETURN-CODE.
+011500     IF WS-MATHTEST-RETURN-CODE > WS-LOOPTEST-RETURN-CODE
+011600         MOVE WS-MATHTEST-RETURN-CODE TO RETURN-CODE
+011700     ELSE
+011800         MOVE WS-LOOPTEST-RETURN-CODE TO RETURN-CODE
+011900     END-IF.
+012000 3000-EXIT.
+012100     EXIT.
