@@ -1,36 +1,399 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MathTest.
-       AUTHOR. Joshua Horvath.
-       DATE-WRITTEN. March 16, 2021
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Number1 PIC 9 VALUE 2.
-       01 Number2 PIC 9 VALUE 5. 
-       01 TheAnswer PIC S99V99 VALUE 0.
-
-       PROCEDURE DIVISION. 
-
-       COMPUTE TheAnswer = Number1 + Number2
-       DISPLAY "COMPUTED: " Number1 " + " Number2 " = " TheAnswer
-
-       ADD Number1 TO Number2 GIVING TheAnswer
-       DISPLAY "ADDED:  " Number1 " + " Number2 " = " TheAnswer
-
-       SUBTRACT Number1 FROM Number2 GIVING TheAnswer
-       DISPLAY "SUBTRACTED:  " Number2 " - " Number1 " = " TheAnswer
-
-       MULTIPLY Number1 BY Number2 GIVING TheAnswer
-       DISPLAY "MULTIPLIED:  " Number1 " x " Number2 " = " TheAnswer
-
-       COMPUTE TheAnswer = Number2 / Number1
-       DISPLAY "COMPUTED: " Number2 " / " Number1 " = " TheAnswer
-
-       COMPUTE TheAnswer = Number2 ** 2
-       DISPLAY Number2 " to the second power = " TheAnswer
-
-       COMPUTE TheAnswer = (5 * Number1) - Number2
-       DISPLAY "(5 * 2) - 5 = " TheAnswer
-
-       STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MathTest.
+000300 AUTHOR. Joshua Horvath.
+000400 INSTALLATION. COBBLER BATCH SYSTEMS.
+000500 DATE-WRITTEN. March 16, 2021
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*   2026-08-09  JAH  DROVE THE PROGRAM FROM AN INPUT TRANSACTION
+001000*                    FILE OF OPERAND PAIRS INSTEAD OF THE OLD
+001100*                    HARDCODED WORKING-STORAGE LITERALS. EACH
+001200*                    TRANSACTION NOW PRODUCES ONE ANSWER RECORD
+001300*                    ON A NEW OUTPUT FILE.
+001400*   2026-08-09  JAH  ADDED ON SIZE ERROR CHECKING TO EVERY
+001500*                    ARITHMETIC STATEMENT. A TRANSACTION THAT
+001600*                    OVERFLOWS THEANSWER IS FLAGGED AND WRITTEN
+001700*                    TO THE EXCEPTIONS FILE INSTEAD OF THE
+001800*                    ANSWER FILE.
+001900*   2026-08-09  JAH  ADDED A VALIDATION STEP AHEAD OF THE DIVIDE
+002000*                    SO A ZERO NUMBER1 SKIPS THE DIVISION AND
+002100*                    LOGS THE RECORD INSTEAD OF ABENDING THE RUN.
+002200*   2026-08-09  JAH  CONVERTED TO A SUBPROGRAM SO THE BATCHDRV
+002300*                    CONTROL PROGRAM CAN CALL IT AS THE MATH
+002400*                    STEP OF THE JOB STREAM. RETURNS A CONDITION
+002500*                    CODE TO THE CALLER THROUGH LINKAGE.
+002600*   2026-08-09  JAH  REPLACED THE FIXED SEQUENCE OF CALCULATIONS
+002700*                    RUN AGAINST EVERY TRANSACTION WITH A
+002800*                    DISPATCH ON MT-OPERATION-CODE, SO EACH
+002900*                    TRANSACTION ONLY DRIVES THE ARITHMETIC
+003000*                    VERB ITS OPERATION CODE CALLS FOR. A
+003100*                    TRANSACTION CARRYING AN UNRECOGNIZED CODE
+003200*                    IS FLAGGED AND ROUTED TO THE EXCEPTIONS
+003300*                    FILE.
+003400*   2026-08-09  JAH  REPLACED THE OPERAND PAIR CARRIED ON THE
+003500*                    TRANSACTION RECORD WITH A RANDOM READ
+003600*                    AGAINST A NEW INDEXED OPERAND MASTER FILE
+003700*                    KEYED ON TRANSACTION ID. A TRANSACTION ID
+003800*                    WITH NO MATCHING MASTER RECORD IS FLAGGED
+003900*                    AND ROUTED TO THE EXCEPTIONS FILE.
+004000*   2026-08-09  JAH  ZEROED THE COMPUTED RESULT WRITTEN TO THE
+004100*                    AUDIT TRAIL FOR A FLAGGED TRANSACTION -
+004200*                    THEANSWER WAS LEFT HOLDING THE PRIOR
+004300*                    TRANSACTION'S RESULT WHENEVER THE CURRENT
+004400*                    ONE'S CALCULATION WAS SKIPPED.
+004500*   2026-08-09  JAH  WIDENED THEANSWER FROM PIC S99V99 TO PIC
+004600*                    S9(05)V99, MATCHING MA-THE-ANSWER ON THE
+004700*                    ANSWER FILE - THE OLD WIDTH COULD NOT HOLD
+004800*                    THE RESULT OF EVEN A MODEST CALCULATION
+004900*                    AGAINST THE FIVE-DIGIT OPERANDS NOW READ
+005000*                    FROM THE OPERAND MASTER, SO NEARLY EVERY
+005100*                    TRANSACTION WAS EXCEPTIONED ON A SIZE
+005200*                    ERROR. ALSO DROPPED WS-MASTER-FILE-STATUS
+005300*                    AND ITS CONDITION NAMES - THE INVALID KEY
+005400*                    LOOKUP IN 2100-LOOKUP-OPERANDS ALREADY
+005500*                    HANDLES A MISSING MASTER RECORD, AND
+005600*                    NOTHING ELSE EVER TESTED THE FILE STATUS.
+005700*****************************************************************
+005800 ENVIRONMENT DIVISION.
+005900 INPUT-OUTPUT SECTION.
+006000 FILE-CONTROL.
+006100     SELECT MATH-TRANSACTION-FILE ASSIGN TO "TRANFILE"
+006200         ORGANIZATION IS LINE SEQUENTIAL.
+006300
+006400     SELECT MATH-OPERAND-MASTER ASSIGN TO "OPERMSTR"
+006500         ORGANIZATION IS INDEXED
+006600         ACCESS MODE IS RANDOM
+006700         RECORD KEY IS MM-TRANS-ID.
+006800
+006900     SELECT MATH-ANSWER-FILE ASSIGN TO "ANSWERFL"
+007000         ORGANIZATION IS LINE SEQUENTIAL.
+007100
+007200     SELECT MATH-EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+007300         ORGANIZATION IS LINE SEQUENTIAL.
+007400
+007500     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+007600         ORGANIZATION IS LINE SEQUENTIAL.
+007700
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000 FD  MATH-TRANSACTION-FILE.
+008100     COPY MATHTXN.
+008200
+008300 FD  MATH-OPERAND-MASTER.
+008400     COPY MATHMSTR.
+008500
+008600 FD  MATH-ANSWER-FILE.
+008700     COPY MATHANS.
+008800
+008900 FD  MATH-EXCEPTION-FILE.
+009000     COPY MATHEXC.
+009100
+009200 FD  AUDIT-TRAIL-FILE.
+009300     COPY AUDITREC.
+009400
+009500 WORKING-STORAGE SECTION.
+009600 01  Number1 PIC S9(05).
+009700 01  Number2 PIC S9(05).
+009800 01  TheAnswer PIC S9(05)V99 VALUE 0.
+009900
+010000 01  WS-CONTROL-SWITCHES.
+010100     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+010200         88  WS-END-OF-FILE      VALUE 'Y'.
+010300     05  WS-EXCEPTION-SWITCH     PIC X(01) VALUE 'N'.
+010400         88  WS-TRANSACTION-BAD  VALUE 'Y'.
+010500
+010600 01  WS-EXCEPTION-REASON-CODE    PIC X(02).
+010700 01  WS-EXCEPTION-REASON         PIC X(40).
+010800 01  WS-EXCEPTION-COUNT          PIC 9(05) VALUE 0.
+010900 01  WS-AUDIT-DATE                PIC X(08).
+011000 01  WS-AUDIT-TIME                PIC X(08).
+011100
+011200 LINKAGE SECTION.
+011300 01  LS-MATHTEST-RETURN-CODE     PIC 9(02).
+011400
+011500 PROCEDURE DIVISION USING LS-MATHTEST-RETURN-CODE.
+011600*****************************************************************
+011700* 0000-MAINLINE - OPEN THE FILES, PROCESS EVERY TRANSACTION ON
+011800* THE INPUT FILE, AND CLOSE DOWN AT END OF FILE.
+011900*****************************************************************
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012200
+012300     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+012400         UNTIL WS-END-OF-FILE
+012500
+012600     PERFORM 3000-TERMINATE THRU 3000-EXIT
+012700
+012800     GOBACK.
+012900
+013000*****************************************************************
+013100* 1000-INITIALIZE - OPEN THE TRANSACTION, OPERAND MASTER, ANSWER,
+013200* EXCEPTION, AND AUDIT TRAIL FILES AND PRIME THE READ.
+013300*****************************************************************
+013400 1000-INITIALIZE.
+013500     OPEN INPUT  MATH-TRANSACTION-FILE
+013600     OPEN INPUT  MATH-OPERAND-MASTER
+013700     OPEN OUTPUT MATH-ANSWER-FILE
+013800     OPEN OUTPUT MATH-EXCEPTION-FILE
+013900     OPEN EXTEND AUDIT-TRAIL-FILE
+014000
+014100     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+014200 1000-EXIT.
+014300     EXIT.
+014400
+014500*****************************************************************
+014600* 1100-READ-TRANSACTION - READ THE NEXT TRANSACTION, SETTING
+014700* THE END OF FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+014800*****************************************************************
+014900 1100-READ-TRANSACTION.
+015000     READ MATH-TRANSACTION-FILE
+015100         AT END
+015200             SET WS-END-OF-FILE TO TRUE
+015300     END-READ.
+015400 1100-EXIT.
+015500     EXIT.
+015600
+015700*****************************************************************
+015800* 2000-PROCESS-TRANSACTION - LOOK UP THE TRANSACTION'S OPERAND
+015900* PAIR, DISPATCH ON THE OPERATION CODE TO RUN THE MATCHING
+016000* CALCULATION, THEN WRITE THE ANSWER RECORD, OR THE EXCEPTION
+016100* RECORD IF THE LOOKUP OR THE CALCULATION WAS FLAGGED BAD.
+016200*****************************************************************
+016300 2000-PROCESS-TRANSACTION.
+016400     MOVE 'N' TO WS-EXCEPTION-SWITCH
+016500     PERFORM 2100-LOOKUP-OPERANDS THRU 2100-EXIT
+016600
+016700     IF NOT WS-TRANSACTION-BAD
+016800         EVALUATE TRUE
+016900             WHEN MT-OP-ADD
+017000                 PERFORM 2200-ADD-NUMBERS THRU 2200-EXIT
+017100             WHEN MT-OP-SUBTRACT
+017200                 PERFORM 2300-SUBTRACT-NUMBERS THRU 2300-EXIT
+017300             WHEN MT-OP-MULTIPLY
+017400                 PERFORM 2400-MULTIPLY-NUMBERS THRU 2400-EXIT
+017500             WHEN MT-OP-DIVIDE
+017600                 PERFORM 2500-DIVIDE-NUMBERS THRU 2500-EXIT
+017700             WHEN MT-OP-POWER
+017800                 PERFORM 2600-RAISE-TO-POWER THRU 2600-EXIT
+017900             WHEN OTHER
+018000                 PERFORM 2700-FLAG-BAD-OPERATION THRU 2700-EXIT
+018100         END-EVALUATE
+018200     END-IF
+018300
+018400     PERFORM 2900-WRITE-ANSWER THRU 2900-EXIT
+018500     PERFORM 2950-WRITE-AUDIT-RECORD THRU 2950-EXIT
+018600
+018700     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+018800 2000-EXIT.
+018900     EXIT.
+019000
+019100*****************************************************************
+019200* 2100-LOOKUP-OPERANDS - LOOK UP THE OPERAND PAIR FOR THE CURRENT
+019300* TRANSACTION ID ON THE OPERAND MASTER FILE. A TRANSACTION ID
+019400* WITH NO MATCHING MASTER RECORD FLAGS THE TRANSACTION SO THE
+019500* CALCULATION IS SKIPPED AND THE RECORD IS LOGGED, NOT ABENDED.
+019600*****************************************************************
+019700 2100-LOOKUP-OPERANDS.
+019800     MOVE ZERO TO Number1
+019900     MOVE ZERO TO Number2
+020000     MOVE MT-TRANS-ID TO MM-TRANS-ID
+020100     READ MATH-OPERAND-MASTER
+020200         INVALID KEY
+020300             MOVE "NF" TO WS-EXCEPTION-REASON-CODE
+020400             MOVE "TRANS ID NOT FOUND ON OPERAND MASTER" TO
+020500                 WS-EXCEPTION-REASON
+020600             PERFORM 2800-FLAG-EXCEPTION THRU 2800-EXIT
+020700         NOT INVALID KEY
+020800             MOVE MM-NUMBER1 TO Number1
+020900             MOVE MM-NUMBER2 TO Number2
+021000     END-READ.
+021100 2100-EXIT.
+021200     EXIT.
+021300
+021400*****************************************************************
+021500* 2150-VALIDATE-DIVISOR - CONFIRM NUMBER1 IS NOT ZERO BEFORE THE
+021600* DIVIDE STEP RUNS. A ZERO DIVISOR FLAGS THE TRANSACTION SO THE
+021700* DIVISION IS SKIPPED AND THE RECORD IS LOGGED, NOT ABENDED.
+021800*****************************************************************
+021900 2150-VALIDATE-DIVISOR.
+022000     IF Number1 = ZERO
+022100         MOVE "ZD" TO WS-EXCEPTION-REASON-CODE
+022200         MOVE "ZERO DIVISOR - DIVISION SKIPPED" TO
+022300             WS-EXCEPTION-REASON
+022400         PERFORM 2800-FLAG-EXCEPTION THRU 2800-EXIT
+022500     END-IF.
+022600 2150-EXIT.
+022700     EXIT.
+022800
+022900*****************************************************************
+023000* 2200-ADD-NUMBERS - ADD THE TWO OPERANDS TOGETHER.
+023100*****************************************************************
+023200 2200-ADD-NUMBERS.
+023300     COMPUTE TheAnswer = Number1 + Number2
+023400         ON SIZE ERROR
+023500             PERFORM 2810-FLAG-SIZE-ERROR THRU 2810-EXIT
+023600     END-COMPUTE
+023700     DISPLAY "COMPUTED: " Number1 " + " Number2 " = " TheAnswer.
+023800 2200-EXIT.
+023900     EXIT.
+024000
+024100*****************************************************************
+024200* 2300-SUBTRACT-NUMBERS - SUBTRACT NUMBER1 FROM NUMBER2.
+024300*****************************************************************
+024400 2300-SUBTRACT-NUMBERS.
+024500     SUBTRACT Number1 FROM Number2 GIVING TheAnswer
+024600         ON SIZE ERROR
+024700             PERFORM 2810-FLAG-SIZE-ERROR THRU 2810-EXIT
+024800     END-SUBTRACT
+024900     DISPLAY "SUBTRACTED:  " Number2 " - " Number1 " = "
+025000         TheAnswer.
+025100 2300-EXIT.
+025200     EXIT.
+025300
+025400*****************************************************************
+025500* 2400-MULTIPLY-NUMBERS - MULTIPLY THE TWO OPERANDS TOGETHER.
+025600*****************************************************************
+025700 2400-MULTIPLY-NUMBERS.
+025800     MULTIPLY Number1 BY Number2 GIVING TheAnswer
+025900         ON SIZE ERROR
+026000             PERFORM 2810-FLAG-SIZE-ERROR THRU 2810-EXIT
+026100     END-MULTIPLY
+026200     DISPLAY "MULTIPLIED:  " Number1 " x " Number2 " = "
+026300         TheAnswer.
+026400 2400-EXIT.
+026500     EXIT.
+026600
+026700*****************************************************************
+026800* 2500-DIVIDE-NUMBERS - DIVIDE NUMBER2 BY NUMBER1, AFTER
+026900* CONFIRMING NUMBER1 IS NOT ZERO.
+027000*****************************************************************
+027100 2500-DIVIDE-NUMBERS.
+027200     PERFORM 2150-VALIDATE-DIVISOR THRU 2150-EXIT
+027300     IF NOT WS-TRANSACTION-BAD
+027400         COMPUTE TheAnswer = Number2 / Number1
+027500             ON SIZE ERROR
+027600                 PERFORM 2810-FLAG-SIZE-ERROR THRU 2810-EXIT
+027700         END-COMPUTE
+027800         DISPLAY "COMPUTED: " Number2 " / " Number1 " ="
+027900             TheAnswer
+028000     END-IF.
+028100 2500-EXIT.
+028200     EXIT.
+028300
+028400*****************************************************************
+028500* 2600-RAISE-TO-POWER - RAISE NUMBER2 TO THE SECOND POWER.
+028600*****************************************************************
+028700 2600-RAISE-TO-POWER.
+028800     COMPUTE TheAnswer = Number2 ** 2
+028900         ON SIZE ERROR
+029000             PERFORM 2810-FLAG-SIZE-ERROR THRU 2810-EXIT
+029100     END-COMPUTE
+029200     DISPLAY Number2 " to the second power = " TheAnswer.
+029300 2600-EXIT.
+029400     EXIT.
+029500
+029600*****************************************************************
+029700* 2700-FLAG-BAD-OPERATION - THE TRANSACTION'S OPERATION CODE DID
+029800* NOT MATCH ANY OPERATION THIS PROGRAM KNOWS HOW TO PERFORM.
+029900*****************************************************************
+030000 2700-FLAG-BAD-OPERATION.
+030100     MOVE "IC" TO WS-EXCEPTION-REASON-CODE
+030200     MOVE "UNRECOGNIZED OPERATION CODE" TO WS-EXCEPTION-REASON
+030300     PERFORM 2800-FLAG-EXCEPTION THRU 2800-EXIT.
+030400 2700-EXIT.
+030500     EXIT.
+030600
+030700*****************************************************************
+030800* 2800-FLAG-EXCEPTION - MARK THE CURRENT TRANSACTION AS BAD SO
+030900* 2900-WRITE-ANSWER ROUTES IT TO THE EXCEPTIONS FILE INSTEAD OF
+031000* LETTING A TRUNCATED OR SKIPPED RESULT PASS AS IF CORRECT.
+031100*****************************************************************
+031200 2800-FLAG-EXCEPTION.
+031300     SET WS-TRANSACTION-BAD TO TRUE
+031400     ADD 1 TO WS-EXCEPTION-COUNT.
+031500 2800-EXIT.
+031600     EXIT.
+031700
+031800*****************************************************************
+031900* 2810-FLAG-SIZE-ERROR - RECORD A SIZE ERROR REASON AND FLAG THE
+032000* TRANSACTION AS BAD.
+032100*****************************************************************
+032200 2810-FLAG-SIZE-ERROR.
+032300     MOVE "SE" TO WS-EXCEPTION-REASON-CODE
+032400     MOVE "ARITHMETIC SIZE ERROR" TO WS-EXCEPTION-REASON
+032500     PERFORM 2800-FLAG-EXCEPTION THRU 2800-EXIT.
+032600 2810-EXIT.
+032700     EXIT.
+032800
+032900*****************************************************************
+033000* 2900-WRITE-ANSWER - WRITE ONE DETAIL LINE TO THE ANSWER FILE
+033100* FOR THE TRANSACTION JUST PROCESSED, OR TO THE EXCEPTIONS FILE
+033200* WHEN THE TRANSACTION WAS FLAGGED BAD.
+033300*****************************************************************
+033400 2900-WRITE-ANSWER.
+033500     IF WS-TRANSACTION-BAD
+033600         MOVE Number1                TO ME-NUMBER1
+033700         MOVE Number2                TO ME-NUMBER2
+033800         MOVE MT-OPERATION-CODE      TO ME-OPERATION-CODE
+033900         MOVE WS-EXCEPTION-REASON-CODE
+034000                                     TO ME-REASON-CODE
+034100         MOVE WS-EXCEPTION-REASON    TO ME-REASON-TEXT
+034200         WRITE MATH-EXCEPTION-RECORD
+034300     ELSE
+034400         MOVE Number1            TO MA-NUMBER1
+034500         MOVE Number2            TO MA-NUMBER2
+034600         MOVE MT-OPERATION-CODE  TO MA-OPERATION-CODE
+034700         MOVE TheAnswer          TO MA-THE-ANSWER
+034800         WRITE MATH-ANSWER-RECORD
+034900     END-IF.
+035000 2900-EXIT.
+035100     EXIT.
+035200
+035300*****************************************************************
+035400* 2950-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO THE SHARED AUDIT
+035500* TRAIL FILE FOR THE TRANSACTION JUST PROCESSED.
+035600*****************************************************************
+035700 2950-WRITE-AUDIT-RECORD.
+035800     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+035900     ACCEPT WS-AUDIT-TIME FROM TIME
+036000
+036100     STRING WS-AUDIT-DATE DELIMITED BY SIZE
+036200            WS-AUDIT-TIME DELIMITED BY SIZE
+036300         INTO AT-TIMESTAMP
+036400     END-STRING
+036500
+036600     MOVE 'MATHTEST'        TO AT-PROGRAM-ID
+036700     MOVE Number1           TO AT-INPUT-VALUE-1
+036800     MOVE Number2           TO AT-INPUT-VALUE-2
+036900     IF WS-TRANSACTION-BAD
+037000         MOVE ZERO TO AT-COMPUTED-RESULT
+037100         MOVE 4 TO AT-RETURN-CODE
+037200     ELSE
+037300         MOVE TheAnswer TO AT-COMPUTED-RESULT
+037400         MOVE 0 TO AT-RETURN-CODE
+037500     END-IF
+037600     WRITE AUDIT-TRAIL-RECORD.
+037700 2950-EXIT.
+037800     EXIT.
+037900
+038000*****************************************************************
+038100* 3000-TERMINATE - CLOSE THE TRANSACTION, ANSWER, EXCEPTION, AND
+038200* AUDIT TRAIL FILES AND RETURN A CONDITION CODE TO THE CALLER: 0
+038300* IF EVERY TRANSACTION CALCULATED CLEANLY, 4 IF ANY WERE
+038400* EXCEPTIONED.
+038500*****************************************************************
+038600 3000-TERMINATE.
+038700     CLOSE MATH-TRANSACTION-FILE
+038800     CLOSE MATH-OPERAND-MASTER
+038900     CLOSE MATH-ANSWER-FILE
+039000     CLOSE MATH-EXCEPTION-FILE
+039100     CLOSE AUDIT-TRAIL-FILE
+039200
+039300     IF WS-EXCEPTION-COUNT = ZERO
+039400         MOVE 0 TO LS-MATHTEST-RETURN-CODE
+039500     ELSE
+039600         MOVE 4 TO LS-MATHTEST-RETURN-CODE
+039700     END-IF.
+039800 3000-EXIT.
+039900     EXIT.
